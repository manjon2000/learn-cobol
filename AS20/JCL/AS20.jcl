@@ -0,0 +1,46 @@
+//AS20     JOB  (PAYROLL),'LISTADO EMPLEADOS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------
+//* HISTORIAL DE MODIFICACIONES
+//*---------------------------------------------------------------
+//* 08/08/26  LFC  ALTA INICIAL DEL PASO DE EJECUCION DE AS20.
+//* 08/08/26  LFC  AGREGADOS UT-PUESTOS Y UT-DEPARTO (MAESTROS).
+//* 08/08/26  LFC  AGREGADOS UT-CHECKPT (CHECKPOINT DE ESTA CORRIDA)
+//*                Y UT-CKPIN (CHECKPOINT DE LA CORRIDA ANTERIOR,
+//*                SOLO EN UN REINICIO). EN LA CORRIDA NORMAL UT-CKPIN
+//*                SE ASIGNA A DUMMY.
+//* 08/08/26  LFC  AGREGADO UT-DESEMBOL (EXTRACTO ACH DE EMPLEADOS
+//*                ACTIVOS PARA EL BANCO).
+//* 08/08/26  LFC  AGREGADOS UT-PARAMS (TARJETA DE SELECCION, 'A' O
+//*                'T' EN LA COLUMNA 1) Y UT-RESUMEN (PLANTILLA POR
+//*                DEPARTAMENTO). SI NO SE NECESITA FILTRAR, UT-PARAMS
+//*                SE ASIGNA A DUMMY Y SE PROCESAN TODOS.
+//* 08/08/26  LFC  AGREGADOS UT-EMPSORT (SALIDA DEL SORT POR DEPTO,
+//*                VER 1010-ORDENAR-EMPLEADOS) Y SORTWK01 (AREA DE
+//*                TRABAJO DEL SORT). UT-DESEMBOL PASA A DISP=MOD
+//*                PARA QUE OPEN EXTEND EN UN REINICIO CONSERVE EL
+//*                EXTRACTO YA GENERADO POR LA CORRIDA ANTERIOR. EN UN
+//*                REINICIO, RESOMETER ESTE JCL CAMBIANDO UT-REPORTE,
+//*                UT-EXCEPTS Y UT-RESUMEN DE SYSOUT=* A UN DSN
+//*                CATALOGADO CON DISP=MOD (LA MISMA CONVENCION QUE
+//*                YA USA UT-DESEMBOL), PUES OPEN EXTEND SOBRE UN
+//*                SYSOUT NO TIENE NADA QUE CONSERVAR ENTRE CORRIDAS.
+//*---------------------------------------------------------------
+//STEP010  EXEC PGM=AS20
+//UT-EMPLOYER DD DSN=PAYROLL.EMPLEADOS.DATOS,DISP=SHR
+//UT-EMPSORT  DD DSN=&&AS20EMPORD,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,10))
+//SORTWK01    DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//UT-PUESTOS  DD DSN=PAYROLL.PUESTOS.MAESTRO,DISP=SHR
+//UT-DEPARTO  DD DSN=PAYROLL.DEPARTO.MAESTRO,DISP=SHR
+//UT-REPORTE  DD SYSOUT=*
+//UT-EXCEPTS  DD SYSOUT=*
+//UT-CHECKPT  DD DSN=PAYROLL.AS20.CHECKPT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5))
+//UT-CKPIN    DD DUMMY
+//UT-DESEMBOL DD DSN=PAYROLL.AS20.ACH.DESEMBOLSO,
+//             DISP=(MOD,CATLG,DELETE),UNIT=SYSDA,SPACE=(TRK,(5,5))
+//UT-PARAMS   DD DUMMY
+//UT-RESUMEN  DD SYSOUT=*
+//SYSOUT      DD SYSOUT=*
+//
