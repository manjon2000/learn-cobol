@@ -0,0 +1,1104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.           AS20.
+       AUTHOR.               ALBERT.
+       INSTALLATION.         LINUX.
+       DATE-WRITTEN.         02/12/2024.
+       DATE-COMPILED.
+       SECURITY.             CONFIDENTIAL.
+      *---------------------------------------------------------------
+      * HISTORIAL DE MODIFICACIONES
+      *---------------------------------------------------------------
+      * 08/08/26  LFC  PROCEDURE DIVISION INICIAL: LECTURA DE
+      *                EMPLEADOS, IMPRESION DE DETALLE BAJO EL TITULO
+      *                EXISTENTE, Y SUBTOTALES/SALTO DE PAGINA POR
+      *                WS-DEPTO-EMP.
+      * 08/08/26  LFC  VALIDACION DE WS-STATUS-EMP, WS-DEPTO-EMP Y
+      *                WS-PUESTO-EMP. LOS REGISTROS INVALIDOS SE
+      *                ESCRIBEN A UT-EXCEPTS EN VEZ DE ACUMULARSE, Y
+      *                SE CUENTAN POR SEPARADO DE LOS ACEPTADOS.
+      * 08/08/26  LFC  FOOTER DE CONTROL QUE RECONCILIA WS-LEIDOS-EMP
+      *                CONTRA WS-IMPRESOS. ALTA DEL JCL (JCL/AS20.JCL)
+      *                PARA SOMETER LA CORRIDA EN PRODUCCION.
+      * 08/08/26  LFC  REG-EMPLEADOS AMPLIADO A 65 BYTES CON FECHA DE
+      *                INGRESO, GRADO SALARIAL Y CENTRO DE COSTO.
+      * 08/08/26  LFC  MAESTRO DE PUESTOS (UT-PUESTOS) PARA IMPRIMIR LA
+      *                DESCRIPCION DEL PUESTO. LA VALIDACION DE PUESTO
+      *                AHORA CONSULTA EL MAESTRO EN VEZ DE UN RANGO.
+      * 08/08/26  LFC  MAESTRO DE DEPARTAMENTOS (UT-DEPARTO): NOMBRE Y
+      *                GERENTE EN EL LISTADO Y EL SUBTOTAL. LA
+      *                VALIDACION DE DEPTO AHORA CONSULTA EL MAESTRO
+      *                EN VEZ DE UN RANGO.
+      * 08/08/26  LFC  CHECKPOINT/REINICIO: SE GRABA UN REGISTRO DE
+      *                CONTROL (UT-CHECKPT) CADA WS-INTERVALO-CKPT
+      *                LECTURAS. SI SE SUMINISTRA UT-CKPIN (CHECKPOINT
+      *                DE UNA CORRIDA ANTERIOR), LA CORRIDA REPOSICIONA
+      *                UT-EMPLOYER Y REANUDA LOS CONTADORES EN VEZ DE
+      *                EMPEZAR DESDE EL PRIMER REGISTRO.
+      * 08/08/26  LFC  EXTRACTO DE DESEMBOLSO (UT-DESEMBOL) PARA
+      *                TRANSFERENCIA BANCARIA/ACH, GENERADO A PARTIR
+      *                DE LOS EMPLEADOS ACTIVOS DEL MISMO LISTADO.
+      * 08/08/26  LFC  TARJETA DE PARAMETROS (UT-PARAMS) CON LA OPCION
+      *                DE SELECCION SOLO-ACTIVOS/TODOS, Y RESUMEN DE
+      *                PLANTILLA POR DEPARTAMENTO (UT-RESUMEN) COMO
+      *                REPORTE SEPARADO DEL LISTADO DE SALARIOS.
+      * 08/08/26  LFC  UT-PARAMS AMPLIADA CON EL TOTAL ESPERADO DE
+      *                NOMINA; LINEA DE VARIANZA CONTRA WS-TOTAL-SALARIO
+      *                EN EL FOOTER. MAESTRO DE PUESTOS AMPLIADO CON
+      *                RANGO SALARIAL DEL GRADO; WS-SALARIO-EMP FUERA
+      *                DE RANGO SE RECHAZA COMO LAS DEMAS EXCEPCIONES.
+      * 08/08/26  LFC  UT-EMPLOYER SE ORDENA POR WS-DEPTO-EMP (SORT
+      *                CONTRA UT-EMPSORT) ANTES DEL PROCESO PRINCIPAL,
+      *                PARA QUE LA RUPTURA DE DEPARTAMENTO SEA REAL.
+      *                UT-REPORTE/UT-EXCEPTS/UT-DESEMBOL/UT-RESUMEN SE
+      *                ABREN EN EXTEND EN VEZ DE OUTPUT CUANDO LA
+      *                CORRIDA ES UN REINICIO, PARA NO PERDER LA SALIDA
+      *                YA GENERADA ANTES DEL CHECKPOINT. EL REGISTRO DE
+      *                CHECKPOINT/REINICIO AHORA TAMBIEN CARGA EL
+      *                DEPARTAMENTO EN CURSO Y SU SUBTOTAL, PARA QUE EL
+      *                REINICIO NO PIERDA EL SUBTOTAL A MEDIO CERRAR.
+      *                DEP-ACTIVO DEL MAESTRO DE DEPARTAMENTOS AHORA SE
+      *                VALIDA: UN DEPARTAMENTO INACTIVO SE RECHAZA
+      *                COMO LAS DEMAS EXCEPCIONES.
+      * 08/08/26  LFC  1000-INICIALIZAR YA NO IMPRIME LA PORTADA NI EL
+      *                ENCABEZADO DEL RESUMEN CUANDO LA CORRIDA ES UN
+      *                REINICIO, PARA NO INSERTAR UNA PORTADA/ENCABEZADO
+      *                NUEVOS EN MEDIO DE LA SALIDA YA ESCRITA
+      *                (UT-REPORTE/UT-RESUMEN SE ABREN EXTEND EN ESE
+      *                CASO).
+      * 08/08/26  LFC  SORT-EMPLEADOS AGREGA SRT-NUMERO-EMP COMO LLAVE
+      *                SECUNDARIA PARA QUE EL ORDEN DE SALIDA SEA
+      *                DETERMINISTICO ENTRE LA CORRIDA ORIGINAL Y UN
+      *                REINICIO. NUEVA 1020-VERIFICAR-MAESTROS DETIENE
+      *                LA CORRIDA SI UT-PUESTOS O UT-DEPARTO NO ABREN.
+      *                4475-IMPRIMIR-VARIANZA YA NO IMPRIME LA LINEA DE
+      *                VARIANZA CUANDO LOS TOTALES CUADRAN EXACTO.
+      *---------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3083.
+       OBJECT-COMPUTER. IBM-3083.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS        ASSIGN TO UT-EMPLOYER
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-EMPLEADOS   ASSIGN TO SORTWK01.
+
+           SELECT EMPLEADOS-ORD    ASSIGN TO UT-EMPSORT
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORTE          ASSIGN TO UT-REPORTE
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPCIONES      ASSIGN TO UT-EXCEPTS
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PUESTOS          ASSIGN TO UT-PUESTOS
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS RANDOM
+                                    RECORD KEY IS PUE-CODIGO
+                                    FILE STATUS IS WS-FS-PUESTOS.
+
+           SELECT DEPARTAMENTOS    ASSIGN TO UT-DEPARTO
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS RANDOM
+                                    RECORD KEY IS DEP-CODIGO
+                                    FILE STATUS IS WS-FS-DEPARTO.
+
+           SELECT CHECKPOINT       ASSIGN TO UT-CHECKPT
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REINICIO         ASSIGN TO UT-CKPIN
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-FS-REINICIO.
+
+           SELECT NOMINA-ACH       ASSIGN TO UT-DESEMBOL
+                                    ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARAMETROS       ASSIGN TO UT-PARAMS
+                                    ORGANIZATION IS SEQUENTIAL
+                                    FILE STATUS IS WS-FS-PARAMETROS.
+
+           SELECT RESUMEN-DEP      ASSIGN TO UT-RESUMEN
+                                    ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLEADOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPLEADOS.
+       01 REG-EMPLEADOS PIC X(65).
+
+      *---------------------------------------------------------------
+      *    SD DE TRABAJO PARA ORDENAR EMPLEADOS POR WS-DEPTO-EMP
+      *    ANTES DEL PROCESO PRINCIPAL (REQUERIDO PARA LOS SUBTOTALES
+      *    Y EL RESUMEN POR DEPARTAMENTO).
+      *---------------------------------------------------------------
+       SD  SORT-EMPLEADOS
+           DATA RECORD IS REG-SORT-EMPLEADOS.
+       01  REG-SORT-EMPLEADOS.
+           05 SRT-NUMERO-EMP          PIC 9(05).
+           05 SRT-NOMBRE-EMP          PIC X(30).
+           05 SRT-STATUS-EMP          PIC 9(01).
+           05 SRT-DEPTO-EMP           PIC 9(03).
+           05 SRT-PUESTO-EMP          PIC 9(02).
+           05 SRT-SALARIO-EMP         PIC 9(07)V99.
+           05 SRT-FECHA-INGRESO-EMP.
+              10 SRT-ANO-INGRESO-EMP  PIC 9(04).
+              10 SRT-MES-INGRESO-EMP  PIC 9(02).
+              10 SRT-DIA-INGRESO-EMP  PIC 9(02).
+           05 SRT-GRADO-SAL-EMP       PIC 9(02).
+           05 SRT-CENTRO-COSTO-EMP    PIC 9(05).
+
+       FD  EMPLEADOS-ORD
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EMPLEADOS-ORD.
+       01  REG-EMPLEADOS-ORD         PIC X(65).
+
+       FD  REPORTE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS REG-REPORTE.
+       01  REG-REPORTE               PIC X(132).
+
+       FD  EXCEPCIONES
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 77 CHARACTERS
+           DATA RECORD IS REG-EXCEPCION.
+       01  REG-EXCEPCION.
+           05 EXC-NUMERO-EMP         PIC 9(05).
+           05 EXC-NOMBRE-EMP         PIC X(30).
+           05 EXC-CODIGO-RAZON       PIC 9(02).
+           05 EXC-DESCRIPCION        PIC X(40).
+
+       FD  PUESTOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 42 CHARACTERS
+           DATA RECORD IS REG-PUESTOS.
+       01  REG-PUESTOS.
+           05 PUE-CODIGO             PIC 9(02).
+           05 PUE-DESCRIPCION        PIC X(20).
+           05 PUE-GRADO-SAL          PIC 9(02).
+           05 PUE-SALARIO-MIN        PIC 9(07)V99.
+           05 PUE-SALARIO-MAX        PIC 9(07)V99.
+
+       FD  DEPARTAMENTOS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 49 CHARACTERS
+           DATA RECORD IS REG-DEPARTO.
+       01  REG-DEPARTO.
+           05 DEP-CODIGO             PIC 9(03).
+           05 DEP-NOMBRE             PIC X(20).
+           05 DEP-GERENTE            PIC X(25).
+           05 DEP-ACTIVO             PIC X(01).
+
+       FD  CHECKPOINT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 76 CHARACTERS
+           DATA RECORD IS REG-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05 CKP-LEIDOS             PIC 9(05).
+           05 CKP-IMPRESOS           PIC 9(05).
+           05 CKP-TOTAL-SALARIO      PIC 9(09)V99.
+           05 CKP-ACEPTADOS          PIC 9(05).
+           05 CKP-RECHAZADOS         PIC 9(05).
+           05 CKP-EXCLUIDOS          PIC 9(05).
+           05 CKP-DEPTO-ANTERIOR     PIC 9(03).
+           05 CKP-DEPTO-ANTERIOR-NOM PIC X(20).
+           05 CKP-SUBTOTAL-DEPTO     PIC 9(09)V99.
+           05 CKP-LINEAS-DEPTO       PIC 9(05).
+           05 CKP-PRIMER-REG         PIC X(01).
+
+       FD  REINICIO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 76 CHARACTERS
+           DATA RECORD IS REG-REINICIO.
+       01  REG-REINICIO.
+           05 REI-LEIDOS             PIC 9(05).
+           05 REI-IMPRESOS           PIC 9(05).
+           05 REI-TOTAL-SALARIO      PIC 9(09)V99.
+           05 REI-ACEPTADOS          PIC 9(05).
+           05 REI-RECHAZADOS         PIC 9(05).
+           05 REI-EXCLUIDOS          PIC 9(05).
+           05 REI-DEPTO-ANTERIOR     PIC 9(03).
+           05 REI-DEPTO-ANTERIOR-NOM PIC X(20).
+           05 REI-SUBTOTAL-DEPTO     PIC 9(09)V99.
+           05 REI-LINEAS-DEPTO       PIC 9(05).
+           05 REI-PRIMER-REG         PIC X(01).
+
+       FD  NOMINA-ACH
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 46 CHARACTERS
+           DATA RECORD IS REG-ACH.
+       01  REG-ACH.
+           05 ACH-NUMERO-EMP         PIC 9(05).
+           05 ACH-NOMBRE-EMP         PIC X(30).
+           05 ACH-IMPORTE            PIC 9(07)V99.
+           05 ACH-CODIGO-TRANS       PIC X(02).
+
+       FD  PARAMETROS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 12 CHARACTERS
+           DATA RECORD IS REG-PARAMETROS.
+       01  REG-PARAMETROS.
+           05 PARM-SELECCION         PIC X(01).
+           05 PARM-TOTAL-ESPERADO    PIC 9(09)V99.
+
+       FD  RESUMEN-DEP
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 60 CHARACTERS
+           DATA RECORD IS REG-RESUMEN-DEP.
+       01  REG-RESUMEN-DEP           PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *> WS: Abreviatura WORKING-STORAGE
+       01  WS-AREA-A-USAR.
+           05 WS-REG-EMPLEADOS.
+              10 WS-NUMERO-EMP    PIC 9(05).
+              10 WS-NOMBRE-EMP    PIC X(30).
+              10 WS-STATUS-EMP    PIC 9(01).
+                 88 WS-STATUS-ACTIVO             VALUE 1.
+                 88 WS-STATUS-INACTIVO           VALUE 2.
+                 88 WS-STATUS-LICENCIA           VALUE 3.
+                 88 WS-STATUS-BAJA               VALUE 4.
+                 88 WS-STATUS-VALIDO             VALUES 1 THRU 4.
+              10 WS-DEPTO-EMP     PIC 9(03).
+              10 WS-PUESTO-EMP    PIC 9(02).
+              10 WS-SALARIO-EMP   PIC 9(07)V99.
+              10 WS-FECHA-INGRESO-EMP.
+                 15 WS-ANO-INGRESO-EMP       PIC 9(04).
+                 15 WS-MES-INGRESO-EMP       PIC 9(02).
+                 15 WS-DIA-INGRESO-EMP       PIC 9(02).
+              10 WS-GRADO-SAL-EMP PIC 9(02).
+              10 WS-CENTRO-COSTO-EMP PIC 9(05).
+           05 WS-LEIDOS-EMP       PIC 9(05)    VALUE ZEROS.
+           05 WS-IMPRESOS         PIC 9(05)    VALUE ZEROS.
+           05 WS-TOTAL-SALARIO    PIC 9(09)V99 VALUE ZEROS.
+           05 WS-ACEPTADOS        PIC 9(05)    VALUE ZEROS.
+           05 WS-RECHAZADOS       PIC 9(05)    VALUE ZEROS.
+       01  WS-TITULO-1.
+           05 FILLER              PIC X(28)    VALUE SPACES.
+           05 WS-TIT-1            PIC X(28)
+                                  VALUE "EMPLEADOS DE LA EMPRESA".
+           05 FILLER              PIC X(29)    VALUE SPACES.
+
+      *---------------------------------------------------------------
+      *    CONTROL DE DEPARTAMENTO (SUBTOTALES Y SALTO DE PAGINA)
+      *---------------------------------------------------------------
+       01  WS-CONTROL-DEPTO.
+           05 WS-DEPTO-ANTERIOR      PIC 9(03)    VALUE ZEROS.
+           05 WS-DEPTO-ANTERIOR-NOM  PIC X(20)    VALUE SPACES.
+           05 WS-SUBTOTAL-DEPTO      PIC 9(09)V99 VALUE ZEROS.
+           05 WS-LINEAS-DEPTO        PIC 9(05)    VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           05 WS-SW-FIN-EMPLEADOS    PIC X(01)    VALUE 'N'.
+              88 WS-FIN-EMPLEADOS               VALUE 'S'.
+              88 WS-NO-FIN-EMPLEADOS            VALUE 'N'.
+           05 WS-SW-PRIMER-REG       PIC X(01)    VALUE 'S'.
+              88 WS-ES-PRIMER-REGISTRO          VALUE 'S'.
+              88 WS-NO-ES-PRIMER-REGISTRO       VALUE 'N'.
+           05 WS-SW-REGISTRO         PIC X(01)    VALUE 'S'.
+              88 WS-REGISTRO-VALIDO             VALUE 'S'.
+              88 WS-REGISTRO-INVALIDO           VALUE 'N'.
+           05 WS-SW-PUESTO-OK        PIC X(01)    VALUE 'S'.
+              88 WS-PUESTO-ENCONTRADO           VALUE 'S'.
+              88 WS-PUESTO-NO-ENCONTRADO        VALUE 'N'.
+           05 WS-SW-DEPTO-OK         PIC X(01)    VALUE 'S'.
+              88 WS-DEPTO-ENCONTRADO            VALUE 'S'.
+              88 WS-DEPTO-NO-ENCONTRADO         VALUE 'N'.
+           05 WS-SW-DEPTO-ACTIVO     PIC X(01)    VALUE 'S'.
+              88 WS-DEPTO-ESTA-ACTIVO           VALUE 'S'.
+              88 WS-DEPTO-ESTA-INACTIVO         VALUE 'N'.
+           05 WS-SW-REINICIO         PIC X(01)    VALUE 'N'.
+              88 WS-ES-REINICIO                 VALUE 'S'.
+              88 WS-NO-ES-REINICIO              VALUE 'N'.
+
+      *---------------------------------------------------------------
+      *    CONTROL DE CHECKPOINT/REINICIO (UT-CHECKPT / UT-CKPIN)
+      *---------------------------------------------------------------
+       01  WS-FS-REINICIO            PIC X(02)    VALUE '00'.
+       01  WS-CONTROL-CHECKPOINT.
+           05 WS-INTERVALO-CKPT      PIC 9(05)    VALUE 01000.
+           05 WS-CKPT-COCIENTE       PIC 9(05)    VALUE ZEROS.
+           05 WS-CKPT-RESIDUO        PIC 9(05)    VALUE ZEROS.
+           05 WS-CKPT-CONTADOR-REPOS PIC 9(05)    VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      *    OPCION DE SELECCION EN TIEMPO DE EJECUCION (UT-PARAMS)
+      *---------------------------------------------------------------
+       01  WS-FS-PARAMETROS          PIC X(02)    VALUE '00'.
+       01  WS-PARM-SELECCION         PIC X(01)    VALUE 'T'.
+           88 WS-SOLO-ACTIVOS                    VALUE 'A'.
+           88 WS-TODOS-EMPLEADOS                 VALUE 'T'.
+       01  WS-EXCLUIDOS-SELECCION    PIC 9(05)    VALUE ZEROS.
+       01  WS-PARM-TOTAL-ESPERADO    PIC 9(09)V99 VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      *    AREA DE CONSULTA A LOS MAESTROS
+      *---------------------------------------------------------------
+       01  WS-FS-PUESTOS             PIC X(02)    VALUE '00'.
+       01  WS-FS-DEPARTO             PIC X(02)    VALUE '00'.
+       01  WS-DATOS-MAESTROS.
+           05 WS-PUESTO-DESCRIPCION  PIC X(20)    VALUE SPACES.
+           05 WS-PUESTO-GRADO        PIC 9(02)    VALUE ZEROS.
+           05 WS-PUESTO-SALARIO-MIN  PIC 9(07)V99 VALUE ZEROS.
+           05 WS-PUESTO-SALARIO-MAX  PIC 9(07)V99 VALUE ZEROS.
+           05 WS-DEPTO-NOMBRE        PIC X(20)    VALUE SPACES.
+           05 WS-DEPTO-GERENTE       PIC X(25)    VALUE SPACES.
+
+      *---------------------------------------------------------------
+      *    RAZONES DE RECHAZO PARA EL FICHERO DE EXCEPCIONES
+      *---------------------------------------------------------------
+       01  WS-RAZON-RECHAZO          PIC 9(02)    VALUE ZEROS.
+           88 WS-RAZON-STATUS                   VALUE 01.
+           88 WS-RAZON-DEPTO                    VALUE 02.
+           88 WS-RAZON-PUESTO                   VALUE 03.
+           88 WS-RAZON-SALARIO                  VALUE 04.
+           88 WS-RAZON-DEPTO-INACTIVO            VALUE 05.
+
+      *---------------------------------------------------------------
+      *    RECONCILIACION CONTRA EL TOTAL DE CONTROL DE NOMINA
+      *---------------------------------------------------------------
+       01  WS-VARIANZA-TOTAL          PIC S9(09)V99 VALUE ZEROS.
+
+      *---------------------------------------------------------------
+      *    LINEAS DE IMPRESION DEL LISTADO
+      *---------------------------------------------------------------
+       01  WS-LINEA-ENCABEZADO.
+           05 FILLER                  PIC X(01)    VALUE SPACES.
+           05 FILLER                  PIC X(05)    VALUE "EMPNO".
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 FILLER                  PIC X(30)    VALUE "NOMBRE".
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 FILLER                  PIC X(20)    VALUE "DEPARTAMENTO".
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 FILLER                  PIC X(20)    VALUE "PUESTO".
+           05 FILLER                  PIC X(12)    VALUE "SALARIO".
+           05 FILLER                  PIC X(37)    VALUE SPACES.
+
+       01  WS-LINEA-DETALLE.
+           05 WS-LD-NUMERO             PIC 9(05).
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 WS-LD-NOMBRE             PIC X(30).
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 WS-LD-DEPTO-NOMBRE        PIC X(20).
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 WS-LD-PUESTO-DESC         PIC X(20).
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 WS-LD-SALARIO            PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(27)    VALUE SPACES.
+
+       01  WS-LINEA-SUBTOTAL.
+           05 FILLER                  PIC X(05)    VALUE SPACES.
+           05 FILLER                  PIC X(17)
+                                       VALUE "SUBTOTAL DEPTO ".
+           05 WS-LS-DEPTO-NOMBRE       PIC X(20).
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 FILLER                  PIC X(12)    VALUE "EMPLEADOS: ".
+           05 WS-LS-LINEAS             PIC ZZZZ9.
+           05 FILLER                  PIC X(05)    VALUE SPACES.
+           05 FILLER                  PIC X(09)    VALUE "SALARIO: ".
+           05 WS-LS-SALARIO            PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(25)    VALUE SPACES.
+
+       01  WS-LINEA-TOTAL-GENERAL.
+           05 FILLER                  PIC X(05)    VALUE SPACES.
+           05 FILLER                  PIC X(20)
+                                       VALUE "** TOTAL GENERAL **".
+           05 FILLER                  PIC X(09)    VALUE "LEIDOS: ".
+           05 WS-LTG-LEIDOS            PIC ZZZZ9.
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 FILLER                  PIC X(12)    VALUE "IMPRESOS: ".
+           05 WS-LTG-IMPRESOS          PIC ZZZZ9.
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 FILLER                  PIC X(09)    VALUE "SALARIO: ".
+           05 WS-LTG-SALARIO           PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(47)    VALUE SPACES.
+
+       01  WS-LINEA-VALIDACION.
+           05 FILLER                  PIC X(05)    VALUE SPACES.
+           05 FILLER                  PIC X(12)    VALUE "ACEPTADOS: ".
+           05 WS-LV-ACEPTADOS          PIC ZZZZ9.
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 FILLER                  PIC X(13)    VALUE "RECHAZADOS: ".
+           05 WS-LV-RECHAZADOS         PIC ZZZZ9.
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 FILLER                  PIC X(13)    VALUE "EXCLUIDOS: ".
+           05 WS-LV-EXCLUIDOS          PIC ZZZZ9.
+           05 FILLER                  PIC X(68)    VALUE SPACES.
+
+       01  WS-LINEA-VARIANZA.
+           05 FILLER                  PIC X(05)    VALUE SPACES.
+           05 FILLER                  PIC X(16)
+                                       VALUE "TOTAL ESPERADO: ".
+           05 WS-LVAR-ESPERADO         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 FILLER                  PIC X(11)    VALUE "VARIANZA: ".
+           05 WS-LVAR-SIGNO            PIC X(01).
+           05 WS-LVAR-VARIANZA         PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(55)    VALUE SPACES.
+
+       01  WS-LINEA-CONTROL.
+           05 FILLER                  PIC X(05)    VALUE SPACES.
+           05 FILLER                  PIC X(30)
+                            VALUE "CONTROL LEIDOS VS IMPRESOS ".
+           05 WS-LC-LEIDOS             PIC ZZZZ9.
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 WS-LC-IMPRESOS           PIC ZZZZ9.
+           05 FILLER                  PIC X(03)    VALUE SPACES.
+           05 WS-LC-ESTADO             PIC X(20)    VALUE SPACES.
+           05 FILLER                  PIC X(61)    VALUE SPACES.
+
+       01  WS-LINEA-BLANCO             PIC X(132)   VALUE SPACES.
+
+      *---------------------------------------------------------------
+      *    LINEAS DEL RESUMEN DE PLANTILLA POR DEPARTAMENTO
+      *    (UT-RESUMEN). REUTILIZA LA MISMA RUPTURA DE WS-DEPTO-EMP
+      *    QUE LOS SUBTOTALES DEL LISTADO PRINCIPAL.
+      *---------------------------------------------------------------
+       01  WS-RESUMEN-TITULO.
+           05 FILLER                  PIC X(08)    VALUE SPACES.
+           05 FILLER                  PIC X(38)
+                      VALUE "RESUMEN DE PLANTILLA POR DEPARTAMENTO".
+
+       01  WS-RESUMEN-ENCABEZADO.
+           05 FILLER                  PIC X(01)    VALUE SPACES.
+           05 FILLER                  PIC X(20)    VALUE "DEPARTAMENTO".
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 FILLER                  PIC X(09)    VALUE "PLANTILLA".
+
+       01  WS-RESUMEN-DETALLE.
+           05 FILLER                  PIC X(01)    VALUE SPACES.
+           05 WS-RD-DEPTO-NOMBRE       PIC X(20).
+           05 FILLER                  PIC X(02)    VALUE SPACES.
+           05 WS-RD-PLANTILLA          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      *=================================================================
+      *    0000-MAINLINE-CONTROL
+      *    CONTROLA LA SECUENCIA GENERAL DE LA CORRIDA DE AS20.
+      *=================================================================
+       0000-MAINLINE-CONTROL.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-PROCESAR-EMPLEADOS THRU 2000-EXIT
+               UNTIL WS-FIN-EMPLEADOS.
+           PERFORM 3000-FINALIZAR THRU 3000-EXIT.
+           STOP RUN.
+
+      *=================================================================
+      *    1000-INICIALIZAR
+      *=================================================================
+       1000-INICIALIZAR.
+           PERFORM 1010-ORDENAR-EMPLEADOS THRU 1010-EXIT.
+           OPEN INPUT  EMPLEADOS-ORD
+           OPEN INPUT  PUESTOS
+           OPEN INPUT  DEPARTAMENTOS.
+           PERFORM 1020-VERIFICAR-MAESTROS THRU 1020-EXIT.
+           PERFORM 1050-LEER-PARAMETROS THRU 1050-EXIT.
+           PERFORM 1100-VERIFICAR-REINICIO THRU 1100-EXIT.
+           PERFORM 1180-ABRIR-SALIDAS THRU 1180-EXIT.
+           IF WS-NO-ES-REINICIO
+               PERFORM 4100-IMPRIMIR-TITULOS THRU 4100-EXIT
+               PERFORM 4600-IMPRIMIR-TITULOS-RESUMEN THRU 4600-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1010-ORDENAR-EMPLEADOS
+      *    ORDENA UT-EMPLOYER POR WS-DEPTO-EMP (SRT-DEPTO-EMP) CONTRA
+      *    EL WORK FILE UT-EMPSORT, DEJANDO EMPLEADOS-ORD LISTO PARA
+      *    LA LECTURA SECUENCIAL PRINCIPAL. LOS SUBTOTALES Y EL
+      *    RESUMEN POR DEPARTAMENTO (2200-CONTROL-DEPTO) DEPENDEN DE
+      *    QUE LOS REGISTROS LLEGUEN YA AGRUPADOS POR DEPARTAMENTO.
+      *    SRT-NUMERO-EMP SE AGREGA COMO LLAVE SECUNDARIA (ES UNICA)
+      *    PARA QUE EL ORDEN DENTRO DE UN MISMO DEPARTAMENTO SEA
+      *    DETERMINISTICO: EL REPOSICIONAMIENTO DE UN REINICIO
+      *    (1150-REPOSICIONAR-EMPLEADOS) SALTA LOS PRIMEROS
+      *    WS-LEIDOS-EMP REGISTROS DE UN NUEVO SORT, Y ESO SOLO
+      *    REPRODUCE LA CORRIDA ORIGINAL SI EL ORDEN DE SALIDA ES
+      *    SIEMPRE EL MISMO.
+      *=================================================================
+       1010-ORDENAR-EMPLEADOS.
+           SORT SORT-EMPLEADOS
+               ON ASCENDING KEY SRT-DEPTO-EMP
+               ON ASCENDING KEY SRT-NUMERO-EMP
+               USING EMPLEADOS
+               GIVING EMPLEADOS-ORD.
+       1010-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1020-VERIFICAR-MAESTROS
+      *    COMPRUEBA QUE UT-PUESTOS Y UT-DEPARTO HAYAN ABIERTO BIEN.
+      *    TODA LA VALIDACION DE 2150-VALIDAR-REGISTRO DEPENDE DE ESTOS
+      *    DOS MAESTROS; SI UNO NO ABRE, LA CORRIDA SE DETIENE AQUI EN
+      *    VEZ DE SEGUIR Y RECHAZAR TODOS LOS REGISTROS SIN EXPLICAR
+      *    POR QUE.
+      *=================================================================
+       1020-VERIFICAR-MAESTROS.
+           IF WS-FS-PUESTOS NOT EQUAL "00"
+               DISPLAY "AS20: ERROR AL ABRIR UT-PUESTOS, FILE STATUS = "
+                       WS-FS-PUESTOS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-FS-DEPARTO NOT EQUAL "00"
+               DISPLAY "AS20: ERROR AL ABRIR UT-DEPARTO, FILE STATUS = "
+                       WS-FS-DEPARTO
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1050-LEER-PARAMETROS
+      *    LEE LA TARJETA DE CONTROL (UT-PARAMS), OPCIONAL, CON LA
+      *    SELECCION 'A' (SOLO ACTIVOS) O 'T' (TODOS). SI NO SE
+      *    SUMINISTRA UT-PARAMS, SE PROCESAN TODOS LOS EMPLEADOS COMO
+      *    HASTA AHORA.
+      *=================================================================
+       1050-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF WS-FS-PARAMETROS EQUAL "00"
+               READ PARAMETROS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-SELECCION      TO WS-PARM-SELECCION
+                       MOVE PARM-TOTAL-ESPERADO
+                           TO WS-PARM-TOTAL-ESPERADO
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1100-VERIFICAR-REINICIO
+      *    ABRE UT-CKPIN (OPCIONAL). SI EXISTE Y TRAE UN ULTIMO
+      *    CHECKPOINT DE UNA CORRIDA ANTERIOR, RESTAURA LOS CONTADORES
+      *    Y REPOSICIONA UT-EMPLOYER EN VEZ DE EMPEZAR DESDE CERO.
+      *=================================================================
+       1100-VERIFICAR-REINICIO.
+           SET WS-NO-ES-REINICIO TO TRUE.
+           OPEN INPUT REINICIO.
+           IF WS-FS-REINICIO EQUAL "00"
+               PERFORM 1160-LEER-ULTIMO-CHECKPOINT THRU 1160-EXIT
+                   UNTIL WS-FS-REINICIO NOT EQUAL "00"
+               CLOSE REINICIO
+               IF WS-LEIDOS-EMP IS GREATER THAN ZERO
+                   SET WS-ES-REINICIO TO TRUE
+                   PERFORM 1150-REPOSICIONAR-EMPLEADOS THRU 1150-EXIT
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1150-REPOSICIONAR-EMPLEADOS
+      *    AVANZA UT-EMPLOYER LOS WS-LEIDOS-EMP REGISTROS YA
+      *    PROCESADOS EN LA CORRIDA ANTERIOR, SIN VOLVER A SUMARLOS.
+      *=================================================================
+       1150-REPOSICIONAR-EMPLEADOS.
+           MOVE ZEROS TO WS-CKPT-CONTADOR-REPOS.
+           PERFORM 1155-SALTAR-UN-REGISTRO THRU 1155-EXIT
+               UNTIL WS-CKPT-CONTADOR-REPOS EQUAL WS-LEIDOS-EMP
+                  OR WS-FIN-EMPLEADOS.
+       1150-EXIT.
+           EXIT.
+
+       1155-SALTAR-UN-REGISTRO.
+           READ EMPLEADOS-ORD INTO WS-REG-EMPLEADOS
+               AT END
+                   SET WS-FIN-EMPLEADOS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-CKPT-CONTADOR-REPOS
+           END-READ.
+       1155-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1160-LEER-ULTIMO-CHECKPOINT
+      *    LEE UT-CKPIN HASTA EL FINAL, CONSERVANDO LOS VALORES DEL
+      *    ULTIMO REGISTRO LEIDO COMO EL CHECKPOINT MAS RECIENTE.
+      *=================================================================
+       1160-LEER-ULTIMO-CHECKPOINT.
+           READ REINICIO
+               AT END
+                   MOVE "10" TO WS-FS-REINICIO
+               NOT AT END
+                   MOVE REI-LEIDOS        TO WS-LEIDOS-EMP
+                   MOVE REI-IMPRESOS      TO WS-IMPRESOS
+                   MOVE REI-TOTAL-SALARIO TO WS-TOTAL-SALARIO
+                   MOVE REI-ACEPTADOS     TO WS-ACEPTADOS
+                   MOVE REI-RECHAZADOS    TO WS-RECHAZADOS
+                   MOVE REI-EXCLUIDOS     TO WS-EXCLUIDOS-SELECCION
+                   MOVE REI-DEPTO-ANTERIOR     TO WS-DEPTO-ANTERIOR
+                   MOVE REI-DEPTO-ANTERIOR-NOM TO WS-DEPTO-ANTERIOR-NOM
+                   MOVE REI-SUBTOTAL-DEPTO     TO WS-SUBTOTAL-DEPTO
+                   MOVE REI-LINEAS-DEPTO       TO WS-LINEAS-DEPTO
+                   MOVE REI-PRIMER-REG         TO WS-SW-PRIMER-REG
+           END-READ.
+       1160-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    1180-ABRIR-SALIDAS
+      *    EN UNA CORRIDA NORMAL, ABRE LAS SALIDAS COMO OUTPUT (VACIAS).
+      *    EN UN REINICIO, LAS ABRE EXTEND PARA CONSERVAR LO YA ESCRITO
+      *    POR LA CORRIDA ANTERIOR, QUE ES LO QUE RESPALDA LOS
+      *    CONTADORES RESTAURADOS EN 1100-VERIFICAR-REINICIO. EL
+      *    CHECKPOINT DE ESTA CORRIDA (UT-CHECKPT) SE ABRE OUTPUT EN
+      *    AMBOS CASOS: CADA CORRIDA (NORMAL O REINICIO) ESCRIBE SU
+      *    PROPIO CHECKPOINT DESDE CERO; LA CORRIDA ANTERIOR SE
+      *    CONSERVA POR SEPARADO Y SE LE DA DE ALTA COMO UT-CKPIN DE LA
+      *    SIGUIENTE CORRIDA, SEGUN LA CONVENCION YA ESTABLECIDA.
+      *=================================================================
+       1180-ABRIR-SALIDAS.
+           IF WS-ES-REINICIO
+               OPEN EXTEND REPORTE
+               OPEN EXTEND EXCEPCIONES
+               OPEN EXTEND NOMINA-ACH
+               OPEN EXTEND RESUMEN-DEP
+           ELSE
+               OPEN OUTPUT REPORTE
+               OPEN OUTPUT EXCEPCIONES
+               OPEN OUTPUT NOMINA-ACH
+               OPEN OUTPUT RESUMEN-DEP
+           END-IF.
+           OPEN OUTPUT CHECKPOINT.
+       1180-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2000-PROCESAR-EMPLEADOS
+      *    LECTURA PRINCIPAL DE EMPLEADOS.
+      *=================================================================
+       2000-PROCESAR-EMPLEADOS.
+           READ EMPLEADOS-ORD INTO WS-REG-EMPLEADOS
+               AT END
+                   SET WS-FIN-EMPLEADOS TO TRUE
+               NOT AT END
+                   PERFORM 2100-TRATAR-REGISTRO THRU 2100-EXIT
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2100-TRATAR-REGISTRO
+      *    VALIDA EL REGISTRO; LOS INVALIDOS SE ENVIAN A EXCEPCIONES
+      *    SIN ACUMULAR. LOS VALIDOS CONTROLAN LA RUPTURA POR
+      *    DEPARTAMENTO, ACUMULAN CONTADORES E IMPRIMEN EL DETALLE.
+      *=================================================================
+       2100-TRATAR-REGISTRO.
+           ADD 1 TO WS-LEIDOS-EMP.
+           PERFORM 2150-VALIDAR-REGISTRO THRU 2150-EXIT.
+
+           IF WS-REGISTRO-INVALIDO
+               ADD 1 TO WS-RECHAZADOS
+               PERFORM 2900-ESCRIBIR-EXCEPCION THRU 2900-EXIT
+           ELSE
+               ADD 1 TO WS-ACEPTADOS
+               IF WS-SOLO-ACTIVOS AND NOT WS-STATUS-ACTIVO
+                   ADD 1 TO WS-EXCLUIDOS-SELECCION
+               ELSE
+                   PERFORM 2200-CONTROL-DEPTO THRU 2200-EXIT
+
+                   ADD 1 TO WS-IMPRESOS
+                   ADD 1 TO WS-LINEAS-DEPTO
+                   ADD WS-SALARIO-EMP TO WS-TOTAL-SALARIO
+                   ADD WS-SALARIO-EMP TO WS-SUBTOTAL-DEPTO
+
+                   PERFORM 4200-IMPRIMIR-DETALLE THRU 4200-EXIT
+
+                   IF WS-STATUS-ACTIVO
+                       PERFORM 4250-ESCRIBIR-ACH THRU 4250-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 2950-GRABAR-CHECKPOINT THRU 2950-EXIT.
+       2100-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2950-GRABAR-CHECKPOINT
+      *    CADA WS-INTERVALO-CKPT LECTURAS, GRABA UN REGISTRO DE
+      *    CHECKPOINT CON LOS CONTADORES AL DIA PARA QUE UN REINICIO
+      *    PUEDA REANUDAR DESDE AQUI EN VEZ DE DESDE EL PRINCIPIO.
+      *=================================================================
+       2950-GRABAR-CHECKPOINT.
+           DIVIDE WS-LEIDOS-EMP BY WS-INTERVALO-CKPT
+               GIVING WS-CKPT-COCIENTE
+               REMAINDER WS-CKPT-RESIDUO.
+           IF WS-CKPT-RESIDUO EQUAL ZERO
+               MOVE WS-LEIDOS-EMP       TO CKP-LEIDOS
+               MOVE WS-IMPRESOS         TO CKP-IMPRESOS
+               MOVE WS-TOTAL-SALARIO    TO CKP-TOTAL-SALARIO
+               MOVE WS-ACEPTADOS        TO CKP-ACEPTADOS
+               MOVE WS-RECHAZADOS       TO CKP-RECHAZADOS
+               MOVE WS-EXCLUIDOS-SELECCION TO CKP-EXCLUIDOS
+               MOVE WS-DEPTO-ANTERIOR      TO CKP-DEPTO-ANTERIOR
+               MOVE WS-DEPTO-ANTERIOR-NOM  TO CKP-DEPTO-ANTERIOR-NOM
+               MOVE WS-SUBTOTAL-DEPTO      TO CKP-SUBTOTAL-DEPTO
+               MOVE WS-LINEAS-DEPTO        TO CKP-LINEAS-DEPTO
+               MOVE WS-SW-PRIMER-REG       TO CKP-PRIMER-REG
+               WRITE REG-CHECKPOINT
+           END-IF.
+       2950-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2150-VALIDAR-REGISTRO
+      *    COMPRUEBA QUE EL STATUS SEA UNO DE LOS CONOCIDOS Y QUE EL
+      *    DEPTO/PUESTO EXISTAN (Y ESTEN ACTIVOS/VIGENTES) EN SUS
+      *    MAESTROS, CONSULTANDO UT-DEPARTO/UT-PUESTOS EN VEZ DE UN
+      *    RANGO NUMERICO. TAMBIEN RECHAZA WS-SALARIO-EMP FUERA DEL
+      *    RANGO SALARIAL DEL GRADO DEL PUESTO.
+      *=================================================================
+       2150-VALIDAR-REGISTRO.
+           SET WS-REGISTRO-VALIDO TO TRUE.
+
+           IF WS-STATUS-VALIDO
+               CONTINUE
+           ELSE
+               SET WS-REGISTRO-INVALIDO TO TRUE
+               SET WS-RAZON-STATUS TO TRUE
+               GO TO 2150-EXIT
+           END-IF.
+
+           PERFORM 2155-BUSCAR-DEPARTAMENTO THRU 2155-EXIT.
+           IF WS-DEPTO-NO-ENCONTRADO
+               SET WS-REGISTRO-INVALIDO TO TRUE
+               SET WS-RAZON-DEPTO TO TRUE
+               GO TO 2150-EXIT
+           END-IF.
+
+           IF WS-DEPTO-ESTA-INACTIVO
+               SET WS-REGISTRO-INVALIDO TO TRUE
+               SET WS-RAZON-DEPTO-INACTIVO TO TRUE
+               GO TO 2150-EXIT
+           END-IF.
+
+           PERFORM 2160-BUSCAR-PUESTO THRU 2160-EXIT.
+           IF WS-PUESTO-NO-ENCONTRADO
+               SET WS-REGISTRO-INVALIDO TO TRUE
+               SET WS-RAZON-PUESTO TO TRUE
+               GO TO 2150-EXIT
+           END-IF.
+
+           IF WS-PUESTO-SALARIO-MAX IS GREATER THAN ZERO
+               IF WS-SALARIO-EMP IS LESS THAN WS-PUESTO-SALARIO-MIN
+                   OR WS-SALARIO-EMP IS GREATER THAN
+                                        WS-PUESTO-SALARIO-MAX
+                   SET WS-REGISTRO-INVALIDO TO TRUE
+                   SET WS-RAZON-SALARIO TO TRUE
+               END-IF
+           END-IF.
+       2150-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2155-BUSCAR-DEPARTAMENTO
+      *    CONSULTA EL MAESTRO DE DEPARTAMENTOS POR WS-DEPTO-EMP Y
+      *    DEJA EL NOMBRE/GERENTE CARGADOS EN WS-DATOS-MAESTROS CUANDO
+      *    SE ENCUENTRA.
+      *=================================================================
+       2155-BUSCAR-DEPARTAMENTO.
+           MOVE SPACES TO WS-DEPTO-NOMBRE WS-DEPTO-GERENTE.
+           SET WS-DEPTO-ESTA-ACTIVO TO TRUE.
+           MOVE WS-DEPTO-EMP TO DEP-CODIGO.
+           READ DEPARTAMENTOS
+               INVALID KEY
+                   SET WS-DEPTO-NO-ENCONTRADO TO TRUE
+               NOT INVALID KEY
+                   SET WS-DEPTO-ENCONTRADO TO TRUE
+                   MOVE DEP-NOMBRE  TO WS-DEPTO-NOMBRE
+                   MOVE DEP-GERENTE TO WS-DEPTO-GERENTE
+                   MOVE DEP-ACTIVO  TO WS-SW-DEPTO-ACTIVO
+           END-READ.
+       2155-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2160-BUSCAR-PUESTO
+      *    CONSULTA EL MAESTRO DE PUESTOS POR WS-PUESTO-EMP Y DEJA LA
+      *    DESCRIPCION/GRADO CARGADOS EN WS-DATOS-MAESTROS CUANDO SE
+      *    ENCUENTRA.
+      *=================================================================
+       2160-BUSCAR-PUESTO.
+           MOVE SPACES TO WS-PUESTO-DESCRIPCION.
+           MOVE ZEROS  TO WS-PUESTO-GRADO
+                          WS-PUESTO-SALARIO-MIN
+                          WS-PUESTO-SALARIO-MAX.
+           MOVE WS-PUESTO-EMP TO PUE-CODIGO.
+           READ PUESTOS
+               INVALID KEY
+                   SET WS-PUESTO-NO-ENCONTRADO TO TRUE
+               NOT INVALID KEY
+                   SET WS-PUESTO-ENCONTRADO TO TRUE
+                   MOVE PUE-DESCRIPCION TO WS-PUESTO-DESCRIPCION
+                   MOVE PUE-GRADO-SAL   TO WS-PUESTO-GRADO
+                   MOVE PUE-SALARIO-MIN TO WS-PUESTO-SALARIO-MIN
+                   MOVE PUE-SALARIO-MAX TO WS-PUESTO-SALARIO-MAX
+           END-READ.
+       2160-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2200-CONTROL-DEPTO
+      *    DETECTA EL CAMBIO DE DEPARTAMENTO, IMPRIME EL SUBTOTAL DEL
+      *    DEPARTAMENTO ANTERIOR Y ABRE PAGINA NUEVA PARA EL SIGUIENTE.
+      *=================================================================
+       2200-CONTROL-DEPTO.
+           IF WS-ES-PRIMER-REGISTRO
+               SET WS-NO-ES-PRIMER-REGISTRO TO TRUE
+               MOVE WS-DEPTO-EMP    TO WS-DEPTO-ANTERIOR
+               MOVE WS-DEPTO-NOMBRE TO WS-DEPTO-ANTERIOR-NOM
+           ELSE
+               IF WS-DEPTO-EMP NOT EQUAL WS-DEPTO-ANTERIOR
+                   PERFORM 4300-IMPRIMIR-SUBTOTAL THRU 4300-EXIT
+                   MOVE ZEROS TO WS-SUBTOTAL-DEPTO WS-LINEAS-DEPTO
+                   MOVE WS-DEPTO-EMP    TO WS-DEPTO-ANTERIOR
+                   MOVE WS-DEPTO-NOMBRE TO WS-DEPTO-ANTERIOR-NOM
+                   PERFORM 4100-IMPRIMIR-TITULOS THRU 4100-EXIT
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    2900-ESCRIBIR-EXCEPCION
+      *    GRABA EL REGISTRO RECHAZADO EN UT-EXCEPTS CON LA RAZON DEL
+      *    RECHAZO, EN LUGAR DE DEJARLO CAER SILENCIOSAMENTE EN LOS
+      *    TOTALES.
+      *=================================================================
+       2900-ESCRIBIR-EXCEPCION.
+           MOVE WS-NUMERO-EMP     TO EXC-NUMERO-EMP.
+           MOVE WS-NOMBRE-EMP     TO EXC-NOMBRE-EMP.
+           MOVE WS-RAZON-RECHAZO  TO EXC-CODIGO-RAZON.
+
+           EVALUATE TRUE
+               WHEN WS-RAZON-STATUS
+                   MOVE "STATUS DE EMPLEADO INVALIDO"
+                       TO EXC-DESCRIPCION
+               WHEN WS-RAZON-DEPTO
+                   MOVE "DEPARTAMENTO NO EXISTE EN MAESTRO"
+                       TO EXC-DESCRIPCION
+               WHEN WS-RAZON-PUESTO
+                   MOVE "PUESTO NO EXISTE EN MAESTRO"
+                       TO EXC-DESCRIPCION
+               WHEN WS-RAZON-SALARIO
+                   MOVE "SALARIO FUERA DEL GRADO DEL PUESTO"
+                       TO EXC-DESCRIPCION
+               WHEN WS-RAZON-DEPTO-INACTIVO
+                   MOVE "DEPARTAMENTO INACTIVO"
+                       TO EXC-DESCRIPCION
+               WHEN OTHER
+                   MOVE "RAZON DESCONOCIDA"
+                       TO EXC-DESCRIPCION
+           END-EVALUATE.
+
+           WRITE REG-EXCEPCION.
+       2900-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    3000-FINALIZAR
+      *    IMPRIME EL ULTIMO SUBTOTAL, EL TOTAL GENERAL Y EL RESUMEN
+      *    DE VALIDACION, Y CIERRA FICHEROS.
+      *=================================================================
+       3000-FINALIZAR.
+           IF WS-LINEAS-DEPTO IS GREATER THAN ZERO
+               PERFORM 4300-IMPRIMIR-SUBTOTAL THRU 4300-EXIT
+           END-IF.
+           PERFORM 4400-IMPRIMIR-TOTAL-GENERAL THRU 4400-EXIT.
+           PERFORM 4450-IMPRIMIR-VALIDACION THRU 4450-EXIT.
+           PERFORM 4475-IMPRIMIR-VARIANZA THRU 4475-EXIT.
+           PERFORM 4500-IMPRIMIR-CONTROL THRU 4500-EXIT.
+
+           CLOSE EMPLEADOS-ORD
+           CLOSE PUESTOS
+           CLOSE DEPARTAMENTOS
+           CLOSE REPORTE
+           CLOSE EXCEPCIONES
+           CLOSE CHECKPOINT
+           CLOSE NOMINA-ACH
+           CLOSE RESUMEN-DEP.
+       3000-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4100-IMPRIMIR-TITULOS
+      *    IMPRIME LA CABECERA WS-TITULO-1 EXISTENTE Y LOS ENCABEZADOS
+      *    DE COLUMNA AL INICIO DE CADA PAGINA/DEPARTAMENTO.
+      *=================================================================
+       4100-IMPRIMIR-TITULOS.
+           WRITE REG-REPORTE FROM WS-TITULO-1
+               BEFORE ADVANCING PAGE.
+           WRITE REG-REPORTE FROM WS-LINEA-ENCABEZADO
+               AFTER ADVANCING 2 LINES.
+       4100-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4200-IMPRIMIR-DETALLE
+      *=================================================================
+       4200-IMPRIMIR-DETALLE.
+           MOVE WS-NUMERO-EMP  TO WS-LD-NUMERO.
+           MOVE WS-NOMBRE-EMP  TO WS-LD-NOMBRE.
+           MOVE WS-DEPTO-NOMBRE       TO WS-LD-DEPTO-NOMBRE.
+           MOVE WS-PUESTO-DESCRIPCION TO WS-LD-PUESTO-DESC.
+           MOVE WS-SALARIO-EMP        TO WS-LD-SALARIO.
+
+           WRITE REG-REPORTE FROM WS-LINEA-DETALLE
+               AFTER ADVANCING 1 LINE.
+       4200-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4250-ESCRIBIR-ACH
+      *    GENERA EL EXTRACTO DE DESEMBOLSO (UT-DESEMBOL) PARA LOS
+      *    EMPLEADOS ACTIVOS, EN VEZ DE DEJAR QUE NOMINA RETECLEE EL
+      *    LISTADO IMPRESO PARA LA TRANSFERENCIA BANCARIA.
+      *=================================================================
+       4250-ESCRIBIR-ACH.
+           MOVE WS-NUMERO-EMP  TO ACH-NUMERO-EMP.
+           MOVE WS-NOMBRE-EMP  TO ACH-NOMBRE-EMP.
+           MOVE WS-SALARIO-EMP TO ACH-IMPORTE.
+           MOVE "CR"           TO ACH-CODIGO-TRANS.
+
+           WRITE REG-ACH.
+       4250-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4300-IMPRIMIR-SUBTOTAL
+      *=================================================================
+       4300-IMPRIMIR-SUBTOTAL.
+           MOVE WS-DEPTO-ANTERIOR-NOM TO WS-LS-DEPTO-NOMBRE.
+           MOVE WS-LINEAS-DEPTO   TO WS-LS-LINEAS.
+           MOVE WS-SUBTOTAL-DEPTO TO WS-LS-SALARIO.
+
+           WRITE REG-REPORTE FROM WS-LINEA-BLANCO
+               AFTER ADVANCING 1 LINE.
+           WRITE REG-REPORTE FROM WS-LINEA-SUBTOTAL
+               AFTER ADVANCING 1 LINE.
+
+           PERFORM 4350-IMPRIMIR-RESUMEN-DEP THRU 4350-EXIT.
+       4300-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4350-IMPRIMIR-RESUMEN-DEP
+      *    ESCRIBE LA LINEA DE PLANTILLA DEL DEPARTAMENTO QUE ACABA DE
+      *    CERRAR EN EL RESUMEN SEPARADO (UT-RESUMEN), REUTILIZANDO LA
+      *    MISMA RUPTURA DE WS-DEPTO-EMP DEL LISTADO PRINCIPAL.
+      *=================================================================
+       4350-IMPRIMIR-RESUMEN-DEP.
+           MOVE WS-DEPTO-ANTERIOR-NOM TO WS-RD-DEPTO-NOMBRE.
+           MOVE WS-LINEAS-DEPTO       TO WS-RD-PLANTILLA.
+
+           WRITE REG-RESUMEN-DEP FROM WS-RESUMEN-DETALLE.
+       4350-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4400-IMPRIMIR-TOTAL-GENERAL
+      *=================================================================
+       4400-IMPRIMIR-TOTAL-GENERAL.
+           MOVE WS-LEIDOS-EMP    TO WS-LTG-LEIDOS.
+           MOVE WS-IMPRESOS      TO WS-LTG-IMPRESOS.
+           MOVE WS-TOTAL-SALARIO TO WS-LTG-SALARIO.
+
+           WRITE REG-REPORTE FROM WS-LINEA-BLANCO
+               AFTER ADVANCING 2 LINES.
+           WRITE REG-REPORTE FROM WS-LINEA-TOTAL-GENERAL
+               AFTER ADVANCING 1 LINE.
+       4400-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4450-IMPRIMIR-VALIDACION
+      *=================================================================
+       4450-IMPRIMIR-VALIDACION.
+           MOVE WS-ACEPTADOS          TO WS-LV-ACEPTADOS.
+           MOVE WS-RECHAZADOS         TO WS-LV-RECHAZADOS.
+           MOVE WS-EXCLUIDOS-SELECCION TO WS-LV-EXCLUIDOS.
+
+           WRITE REG-REPORTE FROM WS-LINEA-VALIDACION
+               AFTER ADVANCING 1 LINE.
+       4450-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4475-IMPRIMIR-VARIANZA
+      *    COMPARA WS-TOTAL-SALARIO CONTRA EL TOTAL ESPERADO QUE TRAE
+      *    LA TARJETA UT-PARAMS (DEL PROPIO SISTEMA DE NOMINA) Y MARCA
+      *    LA DIFERENCIA. SI NO SE SUMINISTRO TOTAL ESPERADO (TARJETA
+      *    EN CERO O UT-PARAMS AUSENTE) O SI LOS TOTALES CUADRAN, LA
+      *    LINEA NO SE IMPRIME; SOLO SE IMPRIME CUANDO HAY UNA
+      *    DIFERENCIA REAL QUE MARCAR.
+      *=================================================================
+       4475-IMPRIMIR-VARIANZA.
+           IF WS-PARM-TOTAL-ESPERADO IS GREATER THAN ZERO
+               SUBTRACT WS-PARM-TOTAL-ESPERADO FROM WS-TOTAL-SALARIO
+                   GIVING WS-VARIANZA-TOTAL
+
+               IF WS-VARIANZA-TOTAL NOT EQUAL ZERO
+                   MOVE WS-PARM-TOTAL-ESPERADO TO WS-LVAR-ESPERADO
+                   IF WS-VARIANZA-TOTAL IS LESS THAN ZERO
+                       MOVE "-" TO WS-LVAR-SIGNO
+                   ELSE
+                       MOVE "+" TO WS-LVAR-SIGNO
+                   END-IF
+                   MOVE WS-VARIANZA-TOTAL TO WS-LVAR-VARIANZA
+
+                   WRITE REG-REPORTE FROM WS-LINEA-VARIANZA
+                       AFTER ADVANCING 1 LINE
+               END-IF
+           END-IF.
+       4475-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4500-IMPRIMIR-CONTROL
+      *    RECONCILIA WS-LEIDOS-EMP CONTRA WS-IMPRESOS + WS-RECHAZADOS
+      *    (TODO LO LEIDO DEBE QUEDAR IMPRESO O RECHAZADO).
+      *=================================================================
+       4500-IMPRIMIR-CONTROL.
+           MOVE WS-LEIDOS-EMP  TO WS-LC-LEIDOS.
+           MOVE WS-IMPRESOS    TO WS-LC-IMPRESOS.
+
+           IF WS-LEIDOS-EMP EQUAL
+                   WS-IMPRESOS + WS-RECHAZADOS + WS-EXCLUIDOS-SELECCION
+               MOVE "CUADRA" TO WS-LC-ESTADO
+           ELSE
+               MOVE "NO CUADRA - REVISAR" TO WS-LC-ESTADO
+           END-IF.
+
+           WRITE REG-REPORTE FROM WS-LINEA-CONTROL
+               AFTER ADVANCING 1 LINE.
+       4500-EXIT.
+           EXIT.
+
+      *=================================================================
+      *    4600-IMPRIMIR-TITULOS-RESUMEN
+      *    IMPRIME EL TITULO Y LOS ENCABEZADOS DE COLUMNA DEL RESUMEN
+      *    DE PLANTILLA POR DEPARTAMENTO (UT-RESUMEN).
+      *=================================================================
+       4600-IMPRIMIR-TITULOS-RESUMEN.
+           WRITE REG-RESUMEN-DEP FROM WS-RESUMEN-TITULO.
+           WRITE REG-RESUMEN-DEP FROM WS-RESUMEN-ENCABEZADO.
+       4600-EXIT.
+           EXIT.
